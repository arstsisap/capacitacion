@@ -0,0 +1,370 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     SYSCMD.
+000300 AUTHOR.         R HUTCHINS.
+000400 INSTALLATION.   DATA SERVICES - OPERATOR CONSOLE.
+000500 DATE-WRITTEN.   2021-11-09.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    ------------------------------------------------------------
+001100*    2021-11-09  RH   INITIAL VERSION - OPERATOR TYPES SHELL
+001200*                     COMMANDS AT THE CONSOLE, EACH PASSED TO
+001300*                     CALL "SYSTEM" UNTIL 'DONE' IS ENTERED.
+001400*    2026-08-09  RJH  ADDED AN AUDIT TRAIL - EVERY COMMAND TEXT,
+001500*                     ITS HIGH-ORDER/LOW-ORDER RETURN BYTES AND
+001600*                     A TIMESTAMP ARE WRITTEN TO AUDITLOG BEFORE
+001700*                     THE NEXT COMMAND IS ACCEPTED, SO AN
+001800*                     OVERNIGHT RUN CAN BE RECONSTRUCTED AFTER
+001900*                     THE FACT.
+001910*    2026-08-09  RJH  VALIDATED THE OPERATOR'S COMMAND AGAINST THE
+001920*                     CMDLIST ALLOW-LIST BEFORE CALL "SYSTEM" IS
+001930*                     EVER REACHED. ANYTHING NOT ON THE LIST IS
+001940*                     REJECTED, LOGGED, AND RE-PROMPTED RATHER
+001950*                     THAN HANDED TO THE SHELL.
+001960*    2026-08-09  RJH  ADDED CHECKPOINT/RESTART - THE COMMAND
+001970*                     COUNT AND DONE FLAG ARE SAVED TO CHKPTF
+001980*                     AFTER EVERY COMMAND ACTUALLY EXECUTED SO
+001990*                     AN OVERNIGHT RUN KILLED PARTWAY THROUGH
+001992*                     PICKS UP WHERE IT LEFT OFF ON RESTART
+001994*                     INSTEAD OF RENUMBERING FROM COMMAND ONE.
+001996*    2026-08-09  RJH  ADDED RETXLAT LOOKUP - THE SHELL EXIT CODE
+001997*                     CARRIED IN THE HIGH-ORDER BYTE IS DIVIDED
+001998*                     DOWN TO A PLAIN 0-255 EXIT CODE AND
+001999*                     TRANSLATED TO A PLAIN-LANGUAGE MESSAGE FOR
+001999*                     THE CONSOLE AND THE AUDIT LOG.
+002001*    2026-08-09  RJH  CLOSED AN ALLOW-LIST BYPASS - VALIDATION
+002002*                     ONLY CHECKED THE FIRST 20 BYTES OF
+002003*                     WS-COMMAND, SO AN APPROVED ENTRY FOLLOWED BY
+002004*                     A SHELL METACHARACTER PASSED VALIDATION AND
+002005*                     RAN. EVERYTHING PAST THE MATCHED ENTRY MUST
+002006*                     NOW BE BLANK. ALSO REMOVED THE UNREACHABLE
+002007*                     'DONE' ALLOW-LIST ENTRY, CORRECTED THE
+002008*                     AUDIT LOG'S DATE TO A REAL 8-DIGIT YYYYMMDD,
+002009*                     AND ADDED A STATUS CHECK AROUND THE
+002010*                     CHECKPOINT OPEN SO A FAILED CHECKPOINT WRITE
+002011*                     IS DIAGNOSED INSTEAD OF SILENT.
+002012*    2026-08-09  RJH  STOPPED THE ACCEPT IN 2000-GET-USER-INPUT
+002013*                     FROM SPINNING FOREVER ONCE STDIN RUNS OUT -
+002014*                     AN EXHAUSTED INPUT STREAM NOW RAISES AN
+002015*                     EXCEPTION ON THE ACCEPT, WHICH IS TREATED AS
+002016*                     IF THE OPERATOR HAD TYPED 'DONE'. ALSO
+002017*                     SKIPPED THE VERY FIRST PROMPT IN 0000-MAINLINE
+002018*                     WHEN A RESTORED CHECKPOINT'S DONE FLAG SHOWS
+002019*                     THE PRIOR RUN ALREADY FINISHED - CHECKPOINT/
+002020*                     RESTART RESUMES THE COMMAND-COUNT NUMBERING,
+002021*                     IT DOES NOT RE-EXECUTE OR SKIP OVER ANY
+002022*                     COMMAND, SO A FULLY-DONE PRIOR RUN SHOULD NOT
+002023*                     PROMPT AGAIN AT ALL.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT AUDITLOG       ASSIGN TO AUDITLOG
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-AUDITLOG-STATUS.
+002710     SELECT CHKPTF         ASSIGN TO CHKPTF
+002720         ORGANIZATION IS LINE SEQUENTIAL
+002730         FILE STATUS IS WS-CHKPTF-STATUS.
+002800*
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  AUDITLOG
+003200     RECORDING MODE IS F.
+003300 01  AUDIT-RECORD                    PIC X(150).
+003310*
+003320 FD  CHKPTF
+003330     RECORDING MODE IS F.
+003340 01  CHKPT-RECORD.
+003350     05  CHKPT-CMD-COUNT             PIC 9(05).
+003360     05  FILLER                      PIC X(01).
+003370     05  CHKPT-DONE-FLAG             PIC X(01).
+003400*
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-AUDITLOG-STATUS          PIC X(02) VALUE '00'.
+003610 01  WS-CHKPTF-STATUS            PIC X(02) VALUE '00'.
+003700*
+003800 01  WS-CMD-COUNT                PIC 9(05) VALUE 0.
+003900*
+004000 01  WS-RETURN-CODE-WS           PIC 9(08) COMP-5 VALUE 0.
+004100 01  FILLER REDEFINES WS-RETURN-CODE-WS.
+004200     05  WS-HIGH-ORDER-BYTE          PIC 9(04) COMP-5.
+004300     05  WS-LOW-ORDER-BYTE           PIC 9(04) COMP-5.
+004400*
+004410 01  WS-CMD-VALID-SW             PIC X(01) VALUE 'N'.
+004420     88  WS-CMD-VALID                VALUE 'Y'.
+004425 01  WS-COMMAND-UPPER            PIC X(20) VALUE SPACES.
+004430 01  WS-CMD-IDX                  PIC 9(02) COMP.
+004440     COPY CMDLIST.
+004450*
+004460 01  WS-EXIT-CODE                PIC 9(03) COMP.
+004470 01  WS-EXIT-CODE-TEXT           PIC X(03).
+004480 01  WS-RETXLAT-IDX              PIC 9(02) COMP.
+004490 01  WS-RETXLAT-MSG-OUT          PIC X(40) VALUE SPACES.
+004495     COPY RETXLAT.
+004498*
+004500 01  WS-NULL-TERM-COMMAND.
+004600     05  WS-COMMAND                 PIC X(2048).
+004700     05  FILLER                     PIC X(01) VALUE X'00'.
+004800*
+004900 01  WS-DONE-FLAG                PIC X(01) VALUE 'N'.
+005000     88  WS-DONE                     VALUE 'Y'.
+005100*
+005200 01  WS-TODAY-DATE               PIC 9(08).
+005300 01  WS-NOW-TIME                 PIC 9(08).
+005400 01  WS-AUDIT-LINE.
+005500     05  WS-AUDIT-SEQ                PIC 9(05).
+005600     05  FILLER                      PIC X(01) VALUE SPACE.
+005700     05  WS-AUDIT-DATE               PIC 9(08).
+005800     05  FILLER                      PIC X(01) VALUE SPACE.
+005900     05  WS-AUDIT-TIME               PIC 9(08).
+006000     05  FILLER                      PIC X(01) VALUE SPACE.
+006100     05  WS-AUDIT-HI-BYTE            PIC ZZZ9.
+006200     05  FILLER                      PIC X(01) VALUE SPACE.
+006300     05  WS-AUDIT-LO-BYTE            PIC ZZZ9.
+006400     05  FILLER                      PIC X(01) VALUE SPACE.
+006500     05  WS-AUDIT-COMMAND            PIC X(60).
+006510     05  FILLER                      PIC X(01) VALUE SPACE.
+006520     05  WS-AUDIT-EXIT-CODE          PIC ZZ9.
+006530     05  FILLER                      PIC X(01) VALUE SPACE.
+006540     05  WS-AUDIT-MSG                PIC X(40).
+006600*
+006700 PROCEDURE DIVISION.
+006800*
+006900******************************************************************
+007000*    0000-MAINLINE - A CHECKPOINT RESTORED WITH DONE-FLAG 'Y' MEANS
+007010*    THE PRIOR RUN ALREADY FINISHED, SO THE FIRST PROMPT IS SKIPPED
+007020*    ENTIRELY RATHER THAN MAKING THE OPERATOR SEE ONE MORE 'ENTER
+007030*    COMMAND' BEFORE THE LOOP GETS A CHANCE TO TEST WS-DONE.
+007100******************************************************************
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007310     IF NOT WS-DONE
+007400         PERFORM 2000-GET-USER-INPUT THRU 2000-EXIT
+007500         PERFORM 3000-PROCESS-COMMAND THRU 3000-EXIT
+007600             UNTIL WS-DONE
+007610     END-IF
+007700     PERFORM 8000-TERMINATE THRU 8000-EXIT
+007800     STOP RUN.
+007900*
+008000******************************************************************
+008100*    1000-INITIALIZE - OPEN THE AUDIT LOG. EXTEND MODE KEEPS
+008200*    PRIOR RUNS' ENTRIES ON DISK RATHER THAN OVERWRITING THEM.
+008300******************************************************************
+008400 1000-INITIALIZE.
+008500     OPEN EXTEND AUDITLOG
+008600     IF WS-AUDITLOG-STATUS NOT = '00'
+008700         CLOSE AUDITLOG
+008800         OPEN OUTPUT AUDITLOG
+008900     END-IF
+008910     PERFORM 1100-RESTORE-CHECKPOINT THRU 1100-EXIT.
+009000 1000-EXIT.
+009100     EXIT.
+009200*
+009210******************************************************************
+009220*    1100-RESTORE-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR RUN
+009230*    EXISTS, PICK UP THE COMMAND COUNT WHERE IT LEFT OFF RATHER
+009240*    THAN STARTING A FRESH RUN AT COMMAND ONE.
+009250******************************************************************
+009260 1100-RESTORE-CHECKPOINT.
+009270     OPEN INPUT CHKPTF
+009280     IF WS-CHKPTF-STATUS = '00'
+009290         READ CHKPTF
+009300             AT END
+009310                 CONTINUE
+009320         END-READ
+009330         IF WS-CHKPTF-STATUS = '00'
+009340             MOVE CHKPT-CMD-COUNT TO WS-CMD-COUNT
+009350             MOVE CHKPT-DONE-FLAG TO WS-DONE-FLAG
+009360             DISPLAY 'RESUMING FROM CHECKPOINT AFTER COMMAND '
+009370                 WS-CMD-COUNT
+009380         END-IF
+009390         CLOSE CHKPTF
+009400     END-IF.
+009410 1100-EXIT.
+009420     EXIT.
+009430*
+009300******************************************************************
+009400*    2000-GET-USER-INPUT - ACCEPT THE NEXT COMMAND FROM THE
+009500*    OPERATOR AND FLAG 'DONE' AS THE SIGNAL TO STOP. IF STDIN HAS
+009510*    BEEN REDIRECTED (OR THE SESSION DROPS) AND RUNS OUT, THE
+009520*    ACCEPT RAISES AN EXCEPTION RATHER THAN KEEP RETURNING A
+009530*    BLANK COMMAND - THAT IS TREATED THE SAME AS OPERATOR-TYPED
+009540*    'DONE' SO THE LOOP STOPS INSTEAD OF SPINNING FOREVER ON
+009550*    REJECTED BLANK COMMANDS.
+009600******************************************************************
+009700 2000-GET-USER-INPUT.
+009800     ADD 1 TO WS-CMD-COUNT
+009900     DISPLAY SPACES
+010000     DISPLAY 'ENTER COMMAND TO BE EXECUTED BY SHELL'
+010100     DISPLAY ' (ENTER ''DONE'' TO QUIT)'
+010200     MOVE SPACES TO WS-COMMAND
+010210     ACCEPT WS-COMMAND
+010220         ON EXCEPTION
+010230             DISPLAY 'INPUT EXHAUSTED - ENDING RUN'
+010240             SET WS-DONE TO TRUE
+010250     END-ACCEPT
+010400     IF WS-COMMAND(1:4) = 'DONE' OR WS-COMMAND(1:4) = 'done'
+010500         SET WS-DONE TO TRUE
+010600     END-IF.
+010700 2000-EXIT.
+010800     EXIT.
+010900*
+011000******************************************************************
+011100*    3000-PROCESS-COMMAND - RUN THE COMMAND, RECORD THE RESULT,
+011200*    THEN GET THE NEXT ONE.
+011300******************************************************************
+011400 3000-PROCESS-COMMAND.
+011410     PERFORM 3100-VALIDATE-COMMAND THRU 3100-EXIT
+011420     IF WS-CMD-VALID
+011430         PERFORM 3200-EXECUTE-COMMAND THRU 3200-EXIT
+011435         PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+011440     ELSE
+011450         PERFORM 3300-REJECT-COMMAND THRU 3300-EXIT
+011460     END-IF
+011500     PERFORM 3400-WRITE-AUDIT-RECORD THRU 3400-EXIT
+011700     PERFORM 2000-GET-USER-INPUT THRU 2000-EXIT.
+011800 3000-EXIT.
+011900     EXIT.
+012000*
+012010******************************************************************
+012020*    3100-VALIDATE-COMMAND - THE COMMAND TEXT MUST MATCH AN
+012030*    ENTRY IN THE CMDLIST ALLOW-LIST (LEADING 20 BYTES,
+012040*    SPACE-PADDED) BEFORE IT MAY BE PASSED TO THE SHELL. THE
+012042*    LEADING 20 BYTES ARE FOLDED TO UPPERCASE BEFORE THE
+012044*    COMPARE SO THE OPERATOR CAN TYPE THE COMMAND IN WHATEVER
+012046*    CASE THE SHELL ACTUALLY NEEDS (E.G. LOWERCASE 'LS') WITHOUT
+012048*    FAILING VALIDATION - THE ORIGINAL, UN-FOLDED WS-COMMAND IS
+012049*    STILL WHAT GETS PASSED TO CALL "SYSTEM" IN 3200. MATCHING
+012049*    THE FIRST 20 BYTES IS NOT ENOUGH BY ITSELF - AN APPROVED
+012049*    ENTRY PADDED WITH A SHELL METACHARACTER PAST COLUMN 20
+012049*    WOULD OTHERWISE RIDE THROUGH TO THE SHELL UNCHECKED, SO
+012049*    EVERYTHING AFTER THE MATCHED ENTRY MUST ALSO BE BLANK.
+012050******************************************************************
+012060 3100-VALIDATE-COMMAND.
+012070     MOVE 'N' TO WS-CMD-VALID-SW
+012072     MOVE WS-COMMAND(1:20) TO WS-COMMAND-UPPER
+012074     INSPECT WS-COMMAND-UPPER CONVERTING
+012076         "abcdefghijklmnopqrstuvwxyz"
+012078         TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+012080     PERFORM 3110-CHECK-ONE-ENTRY THRU 3110-EXIT
+012090         VARYING WS-CMD-IDX FROM 1 BY 1
+012100         UNTIL WS-CMD-IDX > 7 OR WS-CMD-VALID
+012102     IF WS-CMD-VALID AND WS-COMMAND(21:2028) NOT = SPACES
+012104         MOVE 'N' TO WS-CMD-VALID-SW
+012106     END-IF.
+012110 3100-EXIT.
+012120     EXIT.
+012130*
+012140 3110-CHECK-ONE-ENTRY.
+012150     IF WS-COMMAND-UPPER = WS-CMD-ALLOW-ENTRY(WS-CMD-IDX)
+012160         SET WS-CMD-VALID TO TRUE
+012170     END-IF.
+012180 3110-EXIT.
+012190     EXIT.
+012200*
+012210******************************************************************
+012220*    3200-EXECUTE-COMMAND - HAND THE OPERATOR'S TEXT TO THE
+012230*    SHELL AND CAPTURE THE RETURN CODE.
+012240******************************************************************
+012500 3200-EXECUTE-COMMAND.
+012600     CALL 'SYSTEM' USING WS-NULL-TERM-COMMAND
+012700         RETURNING WS-RETURN-CODE-WS
+012710     DIVIDE WS-HIGH-ORDER-BYTE BY 256 GIVING WS-EXIT-CODE
+012720     PERFORM 3250-TRANSLATE-RETURN-CODE THRU 3250-EXIT
+012800     DISPLAY 'RETURN CODE FROM SHELL IS: ' WS-EXIT-CODE
+012810     DISPLAY '  ' WS-RETXLAT-MSG-OUT.
+012900 3200-EXIT.
+013000     EXIT.
+013010*
+013110******************************************************************
+013120*    3250-TRANSLATE-RETURN-CODE - LOOK UP THE PLAIN-LANGUAGE
+013130*    MESSAGE FOR THIS EXIT CODE IN THE RETXLAT TABLE. CODES NOT
+013140*    ON THE TABLE GET A GENERIC "NO TRANSLATION" MESSAGE RATHER
+013150*    THAN BEING LEFT BLANK.
+013160******************************************************************
+013170 3250-TRANSLATE-RETURN-CODE.
+013180     MOVE WS-EXIT-CODE TO WS-EXIT-CODE-TEXT
+013190     MOVE 'NO TRANSLATION AVAILABLE FOR THIS CODE'
+013200                          TO WS-RETXLAT-MSG-OUT
+013210     PERFORM 3260-CHECK-ONE-RETXLAT THRU 3260-EXIT
+013220         VARYING WS-RETXLAT-IDX FROM 1 BY 1
+013230         UNTIL WS-RETXLAT-IDX > 8.
+013240 3250-EXIT.
+013250     EXIT.
+013260*
+013270 3260-CHECK-ONE-RETXLAT.
+013280     IF WS-EXIT-CODE-TEXT = WS-RETXLAT-CODE(WS-RETXLAT-IDX)
+013290         MOVE WS-RETXLAT-MSG(WS-RETXLAT-IDX) TO WS-RETXLAT-MSG-OUT
+013300         MOVE 9 TO WS-RETXLAT-IDX
+013310     END-IF.
+013320 3260-EXIT.
+013330     EXIT.
+013340*
+013350******************************************************************
+013360*    3300-REJECT-COMMAND - COMMAND WAS NOT ON THE ALLOW-LIST.
+013370*    DO NOT CALL THE SHELL. FLAG THE RETURN BYTES SO THE AUDIT
+013380*    LOG SHOWS A REJECTION RATHER THAN A REAL SHELL EXIT CODE.
+013390******************************************************************
+013070 3300-REJECT-COMMAND.
+013080     DISPLAY 'COMMAND NOT ON APPROVED LIST - REJECTED'
+013090     MOVE 9999 TO WS-HIGH-ORDER-BYTE
+013100     MOVE 9999 TO WS-LOW-ORDER-BYTE
+013102     MOVE 999 TO WS-EXIT-CODE
+013104     MOVE 'COMMAND REJECTED - NOT ON ALLOW-LIST'
+013106                          TO WS-RETXLAT-MSG-OUT.
+013110 3300-EXIT.
+013120     EXIT.
+013130*
+013140******************************************************************
+013150*    3500-WRITE-CHECKPOINT - PERSIST THE COMMAND COUNT AND DONE
+013160*    FLAG AFTER A SUCCESSFULLY EXECUTED COMMAND. CHKPTF IS
+013170*    RE-OPENED OUTPUT EACH TIME SO THE FILE ALWAYS HOLDS ONLY THE
+013180*    MOST RECENT CHECKPOINT RECORD. IF THE OPEN FAILS, THE
+013185*    CHECKPOINT IS SKIPPED WITH A DIAGNOSTIC RATHER THAN LEFT TO
+013188*    FAIL SILENTLY ON THE WRITE, THE SAME AS AUDITLOG'S OWN CHECK.
+013190******************************************************************
+013192 3500-WRITE-CHECKPOINT.
+013193     OPEN OUTPUT CHKPTF
+013194     IF WS-CHKPTF-STATUS NOT = '00'
+013195         DISPLAY 'CHKPTF OPEN FAILED - CHECKPOINT NOT SAVED - '
+013196             'STATUS ' WS-CHKPTF-STATUS
+013197     ELSE
+013198         MOVE SPACES          TO CHKPT-RECORD
+013199         MOVE WS-CMD-COUNT    TO CHKPT-CMD-COUNT
+013200         MOVE WS-DONE-FLAG    TO CHKPT-DONE-FLAG
+013201         WRITE CHKPT-RECORD
+013202         CLOSE CHKPTF
+013203     END-IF.
+013206 3500-EXIT.
+013208     EXIT.
+013210*
+013220******************************************************************
+013300*    3400-WRITE-AUDIT-RECORD - APPEND THE COMMAND TEXT, ITS
+013400*    RETURN BYTES AND A TIMESTAMP TO THE AUDIT LOG.
+013500******************************************************************
+013600 3400-WRITE-AUDIT-RECORD.
+013700     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+013800     ACCEPT WS-NOW-TIME FROM TIME
+013900     MOVE SPACES          TO WS-AUDIT-LINE
+014000     MOVE WS-CMD-COUNT    TO WS-AUDIT-SEQ
+014100     MOVE WS-TODAY-DATE   TO WS-AUDIT-DATE
+014200     MOVE WS-NOW-TIME     TO WS-AUDIT-TIME
+014300     MOVE WS-HIGH-ORDER-BYTE TO WS-AUDIT-HI-BYTE
+014400     MOVE WS-LOW-ORDER-BYTE  TO WS-AUDIT-LO-BYTE
+014500     MOVE WS-COMMAND      TO WS-AUDIT-COMMAND
+014510     MOVE WS-EXIT-CODE    TO WS-AUDIT-EXIT-CODE
+014520     MOVE WS-RETXLAT-MSG-OUT TO WS-AUDIT-MSG
+014600     MOVE WS-AUDIT-LINE   TO AUDIT-RECORD
+014700     WRITE AUDIT-RECORD.
+014800 3400-EXIT.
+014900     EXIT.
+015000*
+015100******************************************************************
+015200*    8000-TERMINATE - CLOSE THE AUDIT LOG.
+015300******************************************************************
+015400 8000-TERMINATE.
+015500     CLOSE AUDITLOG.
+015600 8000-EXIT.
+015700     EXIT.
