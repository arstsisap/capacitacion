@@ -0,0 +1,423 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     STRINGHANDLE.
+000300 AUTHOR.         R HUTCHINS.
+000400 INSTALLATION.   DATA SERVICES - EXTRACT CLEANSING.
+000500 DATE-WRITTEN.   2019-04-02.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    ------------------------------------------------------------
+001100*    2019-04-02  RH   INITIAL VERSION - INTERACTIVE DEMO OF
+001200*                     INSPECT TALLYING/REPLACING, STRING AND
+001300*                     UNSTRING AGAINST WORKING-STORAGE LITERALS.
+001400*    2026-08-09  RJH  CONVERTED TO BATCH FILE I/O - STRIN FEEDS
+001500*                     WS-STRING FROM AN EXTRACT RECORD AND
+001600*                     STROUT CARRIES THE SCRUBBED VALUE PLUS THE
+001700*                     WS-CNT1/WS-CNT2 TALLIES, ONE LINE PER
+001800*                     INPUT RECORD, SO A FULL DAY'S EXTRACT CAN
+001900*                     BE DRIVEN THROUGH THE SAME CLEANSING PASS
+002000*                     THAT USED TO ONLY RUN AGAINST LITERALS.
+002050*    2026-08-09  RJH  REPLACED THE FIXED 3-FIELD UNSTRING WITH A
+002060*                     TABLE-DRIVEN TOKENIZER SIZED BY A TALLY
+002070*                     COUNTER SO A FREE-TEXT FEED WITH ANY
+002080*                     NUMBER OF WORDS CAN BE SPLIT WITHOUT
+002090*                     KNOWING THE WORD COUNT UP FRONT.
+002092*    2026-08-09  RJH  RESTORED THE STRING CONCATENATION DEMO
+002094*                     AGAINST THE FIRST THREE TOKENS AND ADDED
+002096*                     TRUNCATION ACCOUNTING - WHEN THE RESULT
+002098*                     OVERFLOWS WS-STRING-DEST, THE RECORD IS
+002099*                     COUNTED AND THE ORIGINAL UNTRUNCATED
+002100*                     SOURCE FIELDS ARE WRITTEN TO TRUNCEXC FOR
+002101*                     FOLLOW-UP.
+002102*    2026-08-09  RJH  ADDED PARMCTL SUPPORT SO THE SCRUB TARGET
+002103*                     CHARACTER AND THE TRUNCATION-EXCEPTION DSN
+002104*                     CAN BE SET PER RUN INSTEAD OF BEING
+002105*                     COMPILED IN, MATCHING CHARFREQ'S CONTROL
+002106*                     FILE CONVENTION.
+002107*    2026-08-09  RJH  ADDED IN-FEED-2/IN-FEED-3 AND A RECONCILE
+002108*                     PASS THAT THREE-WAY COMPARES WS-STRING,
+002109*                     WS-STRING2 AND WS-STRING3, WRITING ANY
+002110*                     DISAGREEMENT TO RECONEXC.
+002111*    2026-08-09  RJH  ADDED FILE STATUS CHECKS AFTER THE STRIN,
+002112*                     STROUT, TRUNCEXC AND RECONEXC OPENS SO A
+002113*                     MISSING INPUT OR AN OUTPUT THAT CANNOT BE
+002114*                     CREATED ABENDS WITH A MESSAGE RATHER THAN
+002115*                     FAILING UNCONTROLLED ON THE FIRST READ OR
+002116*                     WRITE, MATCHING SYSCMD'S OWN STATUS CHECKS.
+002117*    2026-08-09  RJH  SET RETURN-CODE BEFORE EACH OF THOSE OPEN-
+002118*                     FAILURE STOP RUNS SO THE JCL'S COND CHECK
+002119*                     AHEAD OF CHARFREQ ACTUALLY SEES A NONZERO
+002120*                     EXIT. ALSO SWITCHED 2500-CONCATENATE-TOKENS
+002121*                     TO DELIMITED BY SPACE SO ONLY A GENUINELY
+002122*                     LONG COMBINATION OF TOKENS OVERFLOWS
+002123*                     WS-STRING-DEST, NOT EVERY RECORD WITH
+002124*                     THREE OR MORE WORDS.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SPECIAL-NAMES.
+002500     DECIMAL-POINT IS COMMA.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT STRIN          ASSIGN TO STRIN
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-STRIN-STATUS.
+003100     SELECT STROUT         ASSIGN TO STROUT
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-STROUT-STATUS.
+003310     SELECT TRUNCEXC       ASSIGN TO DYNAMIC WS-TRUNC-FILENAME
+003320         ORGANIZATION IS LINE SEQUENTIAL
+003330         FILE STATUS IS WS-TRUNCEXC-STATUS.
+003340     SELECT PARMCTL        ASSIGN TO PARMCTL
+003350         ORGANIZATION IS LINE SEQUENTIAL
+003360         FILE STATUS IS WS-PARMCTL-STATUS.
+003370     SELECT RECONEXC       ASSIGN TO RECONEXC
+003380         ORGANIZATION IS LINE SEQUENTIAL
+003390         FILE STATUS IS WS-RECONEXC-STATUS.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  STRIN
+003800     RECORDING MODE IS F.
+003900 01  IN-RECORD.
+004000     05  IN-FEED-1                   PIC X(25).
+004005     05  IN-FEED-2                   PIC X(25).
+004007     05  IN-FEED-3                   PIC X(25).
+004010     05  IN-FREETEXT                 PIC X(30).
+004100*
+004200 FD  STROUT
+004300     RECORDING MODE IS F.
+004400 01  OUT-RECORD.
+004500     05  OUT-SCRUBBED                PIC X(25).
+004600     05  FILLER                      PIC X(01).
+004700     05  OUT-CNT1                    PIC 9(03).
+004800     05  FILLER                      PIC X(01).
+004900     05  OUT-CNT2                    PIC 9(03).
+004910     05  FILLER                      PIC X(01).
+004920     05  OUT-TOKEN-CNT               PIC 9(02).
+004930     05  FILLER                      PIC X(01).
+004940     05  OUT-CONCAT                  PIC X(30).
+005000*
+005010 FD  TRUNCEXC
+005020     RECORDING MODE IS F.
+005030     COPY EXCPREC REPLACING EXCP-RECORD BY TRUNC-EXCP-RECORD.
+005040*
+005050 FD  PARMCTL
+005060     RECORDING MODE IS F.
+005070     COPY PARMCTL.
+005080*
+005085 FD  RECONEXC
+005086     RECORDING MODE IS F.
+005087     COPY EXCPREC REPLACING EXCP-RECORD BY RECON-EXCP-RECORD.
+005088*
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-STRIN-STATUS             PIC X(02) VALUE '00'.
+005300 01  WS-STROUT-STATUS            PIC X(02) VALUE '00'.
+005310 01  WS-TRUNCEXC-STATUS          PIC X(02) VALUE '00'.
+005320 01  WS-PARMCTL-STATUS           PIC X(02) VALUE '00'.
+005325 01  WS-RECONEXC-STATUS          PIC X(02) VALUE '00'.
+005400*
+005410 01  WS-TARGET-CHAR              PIC X(01) VALUE 'A'.
+005420 01  WS-TRUNC-FILENAME           PIC X(44) VALUE 'TRUNCEXC'.
+005430*
+005500 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+005600     88  WS-EOF                      VALUE 'Y'.
+005700*
+005800 01  WS-RECORD-CNT               PIC 9(07) VALUE 0.
+005810 01  WS-TRUNC-CNT                PIC 9(05) VALUE 0.
+005820 01  WS-RECON-CNT                PIC 9(05) VALUE 0.
+005830 01  WS-RECON-SW                 PIC X(01) VALUE 'Y'.
+005840     88  WS-RECON-MATCH              VALUE 'Y'.
+005850     88  WS-RECON-MISMATCH           VALUE 'N'.
+005900*
+006000 01  WS-CNT1                     PIC 9(03) VALUE 0.
+006100 01  WS-CNT2                     PIC 9(03) VALUE 0.
+006200 01  WS-STRING                   PIC X(25) VALUE SPACES.
+006300 01  WS-STRING2                  PIC X(25) VALUE SPACES.
+006400 01  WS-STRING3                  PIC X(25) VALUE SPACES.
+006500 01  WS-STRING-DEST              PIC A(20) VALUE SPACES.
+006600 01  WS-STR1                     PIC A(15) VALUE SPACES.
+006700 01  WS-STR2                     PIC A(15) VALUE SPACES.
+006800 01  WS-STR3                     PIC A(15) VALUE SPACES.
+006900 01  WS-COUNT                    PIC 99    VALUE 1.
+007000 01  WS-UNSTR                    PIC A(30) VALUE SPACES.
+007010*
+007020 01  WS-TOK-CNT                  PIC 9(02) VALUE 0.
+007030 01  WS-UNSTR-PTR                PIC 9(02) VALUE 1.
+007040 01  WS-TOKEN-TABLE.
+007050     05  WS-TOKEN OCCURS 1 TO 20 TIMES
+007060             DEPENDING ON WS-TOK-CNT
+007070             INDEXED BY WS-TOK-IDX
+007080             PIC X(15).
+007100*
+007200 PROCEDURE DIVISION.
+007300*
+007400******************************************************************
+007500*    0000-MAINLINE
+007600******************************************************************
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008000         UNTIL WS-EOF
+008100     PERFORM 8000-TERMINATE THRU 8000-EXIT
+008200     STOP RUN.
+008300*
+008400******************************************************************
+008500*    1000-INITIALIZE - LOAD RUN PARAMETERS, OPEN FILES, AND
+008510*    PRIME THE INPUT FILE. WS-TRUNC-FILENAME MUST BE RESOLVED
+008520*    BEFORE TRUNCEXC IS OPENED SINCE ITS ASSIGN NAME IS DYNAMIC.
+008530*    EACH OPEN'S FILE STATUS IS CHECKED SO A MISSING INPUT FILE
+008540*    OR AN OUTPUT FILE THAT CANNOT BE CREATED ABENDS WITH A
+008550*    MESSAGE INSTEAD OF FAILING UNCONTROLLED ON THE FIRST
+008560*    READ/WRITE, THE SAME AS SYSCMD DOES FOR ITS OWN FILES.
+008600******************************************************************
+008700 1000-INITIALIZE.
+008710     PERFORM 1100-READ-PARM THRU 1100-EXIT
+008800     OPEN INPUT  STRIN
+008805     IF WS-STRIN-STATUS NOT = '00'
+008810         DISPLAY 'STRIN OPEN FAILED - FILE STATUS '
+008815             WS-STRIN-STATUS
+008820         MOVE 16 TO RETURN-CODE
+008825         STOP RUN
+008830     END-IF
+008900     OPEN OUTPUT STROUT
+008905     IF WS-STROUT-STATUS NOT = '00'
+008910         DISPLAY 'STROUT OPEN FAILED - FILE STATUS '
+008915             WS-STROUT-STATUS
+008920         MOVE 16 TO RETURN-CODE
+008925         STOP RUN
+008930     END-IF
+008940     OPEN OUTPUT TRUNCEXC
+008945     IF WS-TRUNCEXC-STATUS NOT = '00'
+008950         DISPLAY 'TRUNCEXC OPEN FAILED - FILE STATUS '
+008955             WS-TRUNCEXC-STATUS
+008960         MOVE 16 TO RETURN-CODE
+008965         STOP RUN
+008970     END-IF
+008980     OPEN OUTPUT RECONEXC
+008985     IF WS-RECONEXC-STATUS NOT = '00'
+008990         DISPLAY 'RECONEXC OPEN FAILED - FILE STATUS '
+008995             WS-RECONEXC-STATUS
+008996         MOVE 16 TO RETURN-CODE
+008997         STOP RUN
+008998     END-IF
+009000     PERFORM 2900-READ-STRIN THRU 2900-EXIT.
+009100 1000-EXIT.
+009200     EXIT.
+009300*
+009310******************************************************************
+009320*    1100-READ-PARM - PULL THE TARGET CHARACTER AND THE
+009330*    TRUNCATION-EXCEPTION DSN OUT OF PARMCTL. IF THE CONTROL FILE
+009340*    IS MISSING OR EMPTY, THE WORKING-STORAGE DEFAULTS SET UP
+009350*    ABOVE ARE LEFT IN PLACE.
+009360******************************************************************
+009370 1100-READ-PARM.
+009380     OPEN INPUT PARMCTL
+009390     IF WS-PARMCTL-STATUS = '00'
+009400         READ PARMCTL
+009410             AT END
+009420                 CONTINUE
+009430         END-READ
+009440         IF WS-PARMCTL-STATUS = '00'
+009450             IF PARM-TARGET-CHAR NOT = SPACE
+009460                 MOVE PARM-TARGET-CHAR TO WS-TARGET-CHAR
+009470             END-IF
+009480             IF PARM-TRUNC-DSN NOT = SPACES
+009490                 MOVE PARM-TRUNC-DSN TO WS-TRUNC-FILENAME
+009500             END-IF
+009510         END-IF
+009520         CLOSE PARMCTL
+009530     ELSE
+009540         DISPLAY 'PARMCTL NOT FOUND - USING DEFAULTS'
+009550     END-IF.
+009560 1100-EXIT.
+009570     EXIT.
+009580*
+009400******************************************************************
+009500*    2000-PROCESS-RECORD - DRIVE ALL PER-RECORD PROCESSING.
+009600******************************************************************
+009700 2000-PROCESS-RECORD.
+009800     ADD 1 TO WS-RECORD-CNT
+009900     PERFORM 2100-LOAD-FEEDS THRU 2100-EXIT
+009910     PERFORM 2300-RECONCILE-FEEDS THRU 2300-EXIT
+010000     PERFORM 2200-SCRUB-STRING THRU 2200-EXIT
+010050     PERFORM 2400-TOKENIZE-FREETEXT THRU 2400-EXIT
+010060     PERFORM 2500-CONCATENATE-TOKENS THRU 2500-EXIT
+010100     PERFORM 2600-WRITE-OUTPUT THRU 2600-EXIT
+010200     PERFORM 2900-READ-STRIN THRU 2900-EXIT.
+010300 2000-EXIT.
+010400     EXIT.
+010500*
+010600******************************************************************
+010700*    2100-LOAD-FEEDS - MOVE THE INPUT RECORD INTO WORKING
+010800*    STORAGE FOR THE SCRUBBING PASS BELOW.
+010900******************************************************************
+011000 2100-LOAD-FEEDS.
+011100     MOVE IN-FEED-1   TO WS-STRING
+011110     MOVE IN-FEED-2   TO WS-STRING2
+011120     MOVE IN-FEED-3   TO WS-STRING3
+011130     MOVE IN-FREETEXT TO WS-UNSTR.
+011200 2100-EXIT.
+011300     EXIT.
+011400*
+011410******************************************************************
+011420*    2300-RECONCILE-FEEDS - THREE-WAY INTEGRITY CHECK ACROSS THE
+011430*    INDEPENDENTLY-CAPTURED WS-STRING/WS-STRING2/WS-STRING3 FEEDS.
+011440*    ANY DISAGREEMENT IS WRITTEN TO RECONEXC RATHER THAN BEING
+011450*    LEFT FOR THE SCRUBBING PASS BELOW TO OBSCURE, SINCE THAT
+011460*    PASS ONLY TOUCHES WS-STRING.
+011470******************************************************************
+011480 2300-RECONCILE-FEEDS.
+011490     SET WS-RECON-MATCH TO TRUE
+011500     IF WS-STRING NOT = WS-STRING2
+011510         OR WS-STRING NOT = WS-STRING3
+011520         SET WS-RECON-MISMATCH TO TRUE
+011530         PERFORM 2310-WRITE-RECON-EXCP THRU 2310-EXIT
+011540     END-IF.
+011550 2300-EXIT.
+011560     EXIT.
+011570*
+011580 2310-WRITE-RECON-EXCP.
+011590     ADD 1 TO WS-RECON-CNT
+011600     MOVE SPACES          TO RECON-EXCP-RECORD
+011610     SET EXCP-TYPE-RECON IN RECON-EXCP-RECORD TO TRUE
+011620     MOVE WS-RECORD-CNT   TO EXCP-SEQ-NBR IN RECON-EXCP-RECORD
+011630     MOVE WS-STRING       TO EXCP-FIELD-1 IN RECON-EXCP-RECORD
+011640     MOVE WS-STRING2      TO EXCP-FIELD-2 IN RECON-EXCP-RECORD
+011650     MOVE WS-STRING3      TO EXCP-FIELD-3 IN RECON-EXCP-RECORD
+011660     MOVE 'THREE-WAY FEED MISMATCH'
+011670                          TO EXCP-REASON IN RECON-EXCP-RECORD
+011680     WRITE RECON-EXCP-RECORD.
+011690 2310-EXIT.
+011700     EXIT.
+011710*
+011500******************************************************************
+011600*    2200-SCRUB-STRING - COUNT CHARACTERS IN WS-STRING, COUNT
+011700*    THE TARGET CHARACTER FROM PARMCTL, THEN SCRUB THEM TO 'X'.
+011800******************************************************************
+011900 2200-SCRUB-STRING.
+012000     MOVE 0 TO WS-CNT1
+012100     MOVE 0 TO WS-CNT2
+012200     INSPECT WS-STRING TALLYING WS-CNT1 FOR ALL CHARACTERS
+012300     INSPECT WS-STRING TALLYING WS-CNT2 FOR ALL WS-TARGET-CHAR
+012400     INSPECT WS-STRING REPLACING ALL WS-TARGET-CHAR BY 'X'.
+012500 2200-EXIT.
+012600     EXIT.
+012700*
+012710******************************************************************
+012720*    2400-TOKENIZE-FREETEXT - TABLE-DRIVEN UNSTRING. SPLITS
+012730*    WS-UNSTR ON SPACE INTO WS-TOKEN-TABLE, WHICH IS SIZED BY
+012740*    THE WS-TOK-CNT TALLY COUNTER RATHER THAN A FIXED NUMBER OF
+012750*    RECEIVING FIELDS, SO A VARIABLE WORD COUNT NEITHER LOSES
+012760*    TOKENS NOR LEAVES FIELDS STALE FROM THE PRIOR RECORD.
+012770******************************************************************
+012780 2400-TOKENIZE-FREETEXT.
+012790     MOVE 1 TO WS-TOK-CNT
+012800     MOVE 1 TO WS-UNSTR-PTR
+012810     PERFORM 2410-SPLIT-ONE-TOKEN THRU 2410-EXIT
+012820         UNTIL WS-UNSTR-PTR > 30.
+012830 2400-EXIT.
+012840     EXIT.
+012850*
+012860 2410-SPLIT-ONE-TOKEN.
+012870     UNSTRING WS-UNSTR DELIMITED BY ALL SPACE
+012880         INTO WS-TOKEN(WS-TOK-CNT)
+012890         WITH POINTER WS-UNSTR-PTR
+012900     END-UNSTRING
+012910     IF WS-TOKEN(WS-TOK-CNT) = SPACES
+012920         MOVE 31 TO WS-UNSTR-PTR
+012930     ELSE
+012940         IF WS-UNSTR-PTR <= 30 AND WS-TOK-CNT < 20
+012950             ADD 1 TO WS-TOK-CNT
+012960         ELSE
+012970             MOVE 31 TO WS-UNSTR-PTR
+012980         END-IF
+012990     END-IF.
+013000 2410-EXIT.
+013010     EXIT.
+013020*
+013021******************************************************************
+013022*    2500-CONCATENATE-TOKENS - REBUILD THE ORIGINAL STRING DEMO
+013023*    AGAINST THE FIRST THREE PARSED TOKENS. EACH TOKEN IS TRIMMED
+013024*    TO ITS ACTUAL TEXT (DELIMITED BY SPACE, AS THE ORIGINAL DEMO
+013025*    DID) RATHER THAN CARRIED AT ITS FULL 15-BYTE WIDTH, SO SHORT,
+013026*    TYPICAL INPUT FITS CLEANLY. WS-STRING-DEST IS DELIBERATELY
+013027*    NARROWER (20 BYTES) THAN THE 28 BYTES THREE FULL-WIDTH TOKENS
+013028*    COULD COMBINE TO, SO A RECORD WITH THREE OR MORE GENUINELY
+013029*    LONG WORDS CAN STILL OVERFLOW IT. THE OVERFLOW PHRASE ROUTES
+013030*    TO 2510-WRITE-TRUNC-EXCP SO THAT RECORD IS ACCOUNTED FOR
+013031*    RATHER THAN SILENTLY TRUNCATED.
+013032******************************************************************
+013031 2500-CONCATENATE-TOKENS.
+013032     MOVE SPACES TO WS-STRING-DEST
+013033     IF WS-TOK-CNT NOT < 3
+013034         MOVE 1 TO WS-COUNT
+013035         MOVE WS-TOKEN(1) TO WS-STR1
+013036         MOVE WS-TOKEN(2) TO WS-STR2
+013037         MOVE WS-TOKEN(3) TO WS-STR3
+013038         STRING WS-STR1 DELIMITED BY SPACE
+013039             WS-STR2 DELIMITED BY SPACE
+013040             WS-STR3 DELIMITED BY SPACE
+013041             INTO WS-STRING-DEST
+013042             WITH POINTER WS-COUNT
+013043             ON OVERFLOW
+013044                 PERFORM 2510-WRITE-TRUNC-EXCP THRU 2510-EXIT
+013045         END-STRING
+013046     END-IF.
+013044 2500-EXIT.
+013045     EXIT.
+013046*
+013047 2510-WRITE-TRUNC-EXCP.
+013048     ADD 1 TO WS-TRUNC-CNT
+013049     MOVE SPACES          TO TRUNC-EXCP-RECORD
+013050     SET EXCP-TYPE-TRUNC IN TRUNC-EXCP-RECORD TO TRUE
+013051     MOVE WS-RECORD-CNT   TO EXCP-SEQ-NBR IN TRUNC-EXCP-RECORD
+013052     MOVE WS-STR1         TO EXCP-FIELD-1 IN TRUNC-EXCP-RECORD
+013053     MOVE WS-STR2         TO EXCP-FIELD-2 IN TRUNC-EXCP-RECORD
+013054     MOVE WS-STR3         TO EXCP-FIELD-3 IN TRUNC-EXCP-RECORD
+013055     MOVE 'STRING OVERFLOWED DEST FIELD'
+013056                          TO EXCP-REASON IN TRUNC-EXCP-RECORD
+013057     WRITE TRUNC-EXCP-RECORD.
+013058 2510-EXIT.
+013059     EXIT.
+013060*
+013061******************************************************************
+013062*    2600-WRITE-OUTPUT - EMIT THE SCRUBBED STRING AND ITS
+013063*    TALLIES.
+013064******************************************************************
+013200 2600-WRITE-OUTPUT.
+013300     MOVE SPACES       TO OUT-RECORD
+013400     MOVE WS-STRING    TO OUT-SCRUBBED
+013500     MOVE WS-CNT1      TO OUT-CNT1
+013600     MOVE WS-CNT2      TO OUT-CNT2
+013610     MOVE WS-TOK-CNT   TO OUT-TOKEN-CNT
+013620     MOVE WS-STRING-DEST TO OUT-CONCAT
+013700     WRITE OUT-RECORD.
+013800 2600-EXIT.
+013900     EXIT.
+014000*
+014100******************************************************************
+014200*    2900-READ-STRIN - READ THE NEXT INPUT RECORD.
+014300******************************************************************
+014400 2900-READ-STRIN.
+014500     READ STRIN
+014600         AT END
+014700             SET WS-EOF TO TRUE
+014800     END-READ.
+014900 2900-EXIT.
+015000     EXIT.
+015100*
+015200******************************************************************
+015300*    8000-TERMINATE - DISPLAY RUN TOTALS AND CLOSE ALL FILES.
+015400******************************************************************
+015500 8000-TERMINATE.
+015600     DISPLAY 'STRINGHANDLE RECORDS PROCESSED : ' WS-RECORD-CNT
+015610     DISPLAY 'TRUNCATION EXCEPTIONS WRITTEN   : ' WS-TRUNC-CNT
+015620     DISPLAY 'RECONCILIATION EXCEPTIONS       : ' WS-RECON-CNT
+015700     CLOSE STRIN
+015710     CLOSE TRUNCEXC
+015720     CLOSE RECONEXC
+015800     CLOSE STROUT.
+015900 8000-EXIT.
+016000     EXIT.
