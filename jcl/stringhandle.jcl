@@ -0,0 +1,48 @@
+//STRHNDL  JOB (ACCTNO),'EXTRACT CLEANSING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  STRHNDL - NIGHTLY STRING-EXTRACT CLEANSING AND CHARACTER-
+//*  FREQUENCY REPORTING STREAM.
+//*
+//*  STEP010 RUNS STRINGHANDLE AGAINST THE DAY'S RAW EXTRACT (STRIN),
+//*  PRODUCING THE SCRUBBED/TOKENIZED REPORT FILE (STROUT) AND THE
+//*  TRUNCATION-EXCEPTION FILE NAMED BY THE PARMCTL RECORD READ AT
+//*  STEP START. STEP020 THEN RUNS CHARFREQ AGAINST THE SAME RAW
+//*  EXTRACT TO PRODUCE THE CHARACTER-FREQUENCY REPORT, READING ITS
+//*  TARGET CHARACTER FROM THE SAME PARMCTL RECORD.
+//*
+//*  MODIFICATION HISTORY
+//*  2026-08-09  RJH  INITIAL VERSION.
+//*  2026-08-09  RJH  CORRECTED PGM= TO THE ACTUAL PROGRAM-ID, FIXED
+//*                   THE STROUT/TRUNCEXC/CFOUT LRECLS TO MATCH THE
+//*                   CURRENT RECORD LAYOUTS, AND ADDED THE RECONEXC
+//*                   DD STEP010 NOW REQUIRES.
+//*
+//STEP010  EXEC PGM=STRINGHANDLE
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STRIN    DD DSN=PROD.EXTRACT.STRING.DAILY,DISP=SHR
+//STROUT   DD DSN=PROD.EXTRACT.STRING.SCRUBBED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=067,BLKSIZE=0)
+//PARMCTL  DD DSN=PROD.EXTRACT.PARMCTL,DISP=SHR
+//TRUNCEXC DD DSN=PROD.EXTRACT.STRING.TRUNCEXC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=118,BLKSIZE=0)
+//RECONEXC DD DSN=PROD.EXTRACT.STRING.RECONEXC,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=118,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CHARFREQ,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CFIN     DD DSN=PROD.EXTRACT.STRING.DAILY,DISP=SHR
+//CFOUT    DD DSN=PROD.EXTRACT.STRING.CHARFREQ,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=032,BLKSIZE=0)
+//PARMCTL  DD DSN=PROD.EXTRACT.PARMCTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
