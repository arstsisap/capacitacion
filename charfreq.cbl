@@ -0,0 +1,224 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CHARFREQ.
+000300 AUTHOR.         R HUTCHINS.
+000400 INSTALLATION.   DATA SERVICES - EXTRACT CLEANSING.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    ------------------------------------------------------------
+001100*    2026-08-09  RJH  INITIAL VERSION - BATCH CHARACTER-FREQUENCY
+001200*                     REPORT. REUSES THE INSPECT TALLYING LOGIC
+001300*                     FROM STRINGHANDLE'S SCRUBBING PASS ACROSS
+001400*                     EVERY RECORD OF A STRING-EXTRACT FILE,
+001500*                     PRODUCING A PER-RECORD COUNT PLUS A GRAND
+001600*                     TOTAL. THE CHARACTER TO TALLY IS READ FROM
+001700*                     PARMCTL AT STEP START RATHER THAN BEING
+001800*                     HARD-CODED, SO THE SAME REPORT CAN BE RE-
+001900*                     RUN AGAINST A DIFFERENT TARGET CHARACTER
+002000*                     WITHOUT A RECOMPILE.
+002050*    2026-08-09  RJH  ADDED THE TOTAL-CHARACTER-COUNT TALLY AND
+002060*                     OUTPUT FIELD SO EACH DETAIL LINE AND THE
+002070*                     GRAND TOTAL CARRY BOTH HALVES OF
+002080*                     STRINGHANDLE'S WS-CNT1/WS-CNT2 PAIR, NOT
+002090*                     JUST THE TARGET-CHARACTER COUNT.
+002092*    2026-08-09  RJH  ADDED FILE STATUS CHECKS AFTER THE CFIN AND
+002094*                     CFOUT OPENS SO A MISSING CFIN ABENDS WITH A
+002096*                     MESSAGE INSTEAD OF LOOPING FOREVER AGAINST
+002098*                     AN UNOPENED FILE.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CFIN           ASSIGN TO CFIN
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-CFIN-STATUS.
+002900     SELECT CFOUT          ASSIGN TO CFOUT
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-CFOUT-STATUS.
+003200     SELECT PARMCTL        ASSIGN TO PARMCTL
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-PARMCTL-STATUS.
+003500*
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CFIN
+003900     RECORDING MODE IS F.
+004000 01  CF-IN-RECORD                PIC X(80).
+004100*
+004200 FD  CFOUT
+004300     RECORDING MODE IS F.
+004400 01  CF-OUT-RECORD.
+004500     05  CF-OUT-TYPE                 PIC X(06).
+004600         88  CF-OUT-TYPE-DETAIL          VALUE 'DETAIL'.
+004700         88  CF-OUT-TYPE-TOTAL           VALUE 'TOTAL '.
+004800     05  FILLER                      PIC X(01).
+004900     05  CF-OUT-SEQ                  PIC 9(07).
+004950     05  FILLER                      PIC X(01).
+004960     05  CF-OUT-TOTCHAR              PIC 9(07).
+005000     05  FILLER                      PIC X(01).
+005100     05  CF-OUT-CHAR                 PIC X(01).
+005200     05  FILLER                      PIC X(01).
+005300     05  CF-OUT-COUNT                PIC 9(07).
+005400*
+005500 FD  PARMCTL
+005600     RECORDING MODE IS F.
+005700     COPY PARMCTL.
+005800*
+005900 WORKING-STORAGE SECTION.
+006000 01  WS-CFIN-STATUS              PIC X(02) VALUE '00'.
+006100 01  WS-CFOUT-STATUS             PIC X(02) VALUE '00'.
+006200 01  WS-PARMCTL-STATUS           PIC X(02) VALUE '00'.
+006300*
+006400 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+006500     88  WS-EOF                      VALUE 'Y'.
+006600*
+006700 01  WS-TARGET-CHAR              PIC X(01) VALUE 'A'.
+006800 01  WS-RECORD-CNT               PIC 9(07) VALUE 0.
+006900 01  WS-REC-TALLY                PIC 9(07) VALUE 0.
+006950 01  WS-REC-TOTCHAR              PIC 9(07) VALUE 0.
+007000 01  WS-GRAND-TALLY              PIC 9(07) VALUE 0.
+007050 01  WS-GRAND-TOTCHAR            PIC 9(07) VALUE 0.
+007100*
+007200 PROCEDURE DIVISION.
+007300*
+007400******************************************************************
+007500*    0000-MAINLINE
+007600******************************************************************
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008000         UNTIL WS-EOF
+008100     PERFORM 8000-TERMINATE THRU 8000-EXIT
+008200     STOP RUN.
+008300*
+008400******************************************************************
+008500*    1000-INITIALIZE - OPEN FILES, LOAD THE TARGET CHARACTER
+008600*    FROM PARMCTL, AND PRIME THE INPUT FILE. A FAILED OPEN ON
+008610*    EITHER FILE ABENDS WITH A MESSAGE - WITHOUT THIS CHECK A
+008620*    MISSING CFIN LEAVES WS-EOF NEVER SET AND 2000-PROCESS-
+008630*    RECORD LOOPS FOREVER AGAINST AN UNOPENED FILE.
+008700******************************************************************
+008800 1000-INITIALIZE.
+008900     OPEN INPUT  CFIN
+008910     IF WS-CFIN-STATUS NOT = '00'
+008920         DISPLAY 'CFIN OPEN FAILED - FILE STATUS ' WS-CFIN-STATUS
+008930         MOVE 16 TO RETURN-CODE
+008940         STOP RUN
+008950     END-IF
+009000     OPEN OUTPUT CFOUT
+009010     IF WS-CFOUT-STATUS NOT = '00'
+009020         DISPLAY 'CFOUT OPEN FAILED - FILE STATUS '
+009025             WS-CFOUT-STATUS
+009030         MOVE 16 TO RETURN-CODE
+009040         STOP RUN
+009050     END-IF
+009100     PERFORM 1100-READ-PARM THRU 1100-EXIT
+009200     PERFORM 2900-READ-CFIN THRU 2900-EXIT.
+009300 1000-EXIT.
+009400     EXIT.
+009500*
+009600******************************************************************
+009700*    1100-READ-PARM - PULL THE TARGET CHARACTER OUT OF PARMCTL.
+009800*    IF THE CONTROL FILE IS MISSING OR EMPTY, THE VALUE 'A' SET
+009900*    UP IN WORKING-STORAGE IS LEFT IN PLACE.
+010000******************************************************************
+010100 1100-READ-PARM.
+010200     OPEN INPUT PARMCTL
+010300     IF WS-PARMCTL-STATUS = '00'
+010400         READ PARMCTL
+010500             AT END
+010600                 CONTINUE
+010700         END-READ
+010800         IF WS-PARMCTL-STATUS = '00'
+010900             AND PARM-TARGET-CHAR NOT = SPACE
+011000             MOVE PARM-TARGET-CHAR TO WS-TARGET-CHAR
+011100         END-IF
+011200         CLOSE PARMCTL
+011300     ELSE
+011400         DISPLAY 'PARMCTL NOT FOUND - DEFAULTING TARGET TO A'
+011500     END-IF.
+011600 1100-EXIT.
+011700     EXIT.
+011800*
+011900******************************************************************
+012000*    2000-PROCESS-RECORD - TALLY ONE RECORD AND WRITE ITS DETAIL
+012100*    LINE.
+012200******************************************************************
+012300 2000-PROCESS-RECORD.
+012400     ADD 1 TO WS-RECORD-CNT
+012500     PERFORM 2100-TALLY-RECORD THRU 2100-EXIT
+012600     PERFORM 2600-WRITE-DETAIL THRU 2600-EXIT
+012700     PERFORM 2900-READ-CFIN THRU 2900-EXIT.
+012800 2000-EXIT.
+012900     EXIT.
+013000*
+013100******************************************************************
+013200*    2100-TALLY-RECORD - COUNT THE TOTAL CHARACTERS IN THIS
+013250*    RECORD AND THE OCCURRENCES OF THE TARGET CHARACTER, THEN
+013270*    ROLL BOTH INTO THEIR GRAND TOTALS. MIRRORS STRINGHANDLE'S
+013280*    WS-CNT1 (ALL CHARACTERS) / WS-CNT2 (TARGET CHARACTER) PAIR.
+013400******************************************************************
+013500 2100-TALLY-RECORD.
+013600     MOVE 0 TO WS-REC-TALLY
+013650     MOVE 0 TO WS-REC-TOTCHAR
+013700     INSPECT CF-IN-RECORD TALLYING WS-REC-TOTCHAR
+013750         FOR ALL CHARACTERS
+013800     INSPECT CF-IN-RECORD TALLYING WS-REC-TALLY
+013850         FOR ALL WS-TARGET-CHAR
+013900     ADD WS-REC-TALLY   TO WS-GRAND-TALLY
+013950     ADD WS-REC-TOTCHAR TO WS-GRAND-TOTCHAR.
+014000 2100-EXIT.
+014100     EXIT.
+014200*
+014300******************************************************************
+014400*    2600-WRITE-DETAIL - EMIT ONE DETAIL LINE PER INPUT RECORD.
+014500******************************************************************
+014600 2600-WRITE-DETAIL.
+014700     MOVE SPACES             TO CF-OUT-RECORD
+014800     SET CF-OUT-TYPE-DETAIL  TO TRUE
+014900     MOVE WS-RECORD-CNT      TO CF-OUT-SEQ
+014950     MOVE WS-REC-TOTCHAR     TO CF-OUT-TOTCHAR
+015000     MOVE WS-TARGET-CHAR     TO CF-OUT-CHAR
+015100     MOVE WS-REC-TALLY       TO CF-OUT-COUNT
+015200     WRITE CF-OUT-RECORD.
+015300 2600-EXIT.
+015400     EXIT.
+015500*
+015600******************************************************************
+015700*    2900-READ-CFIN - READ THE NEXT INPUT RECORD.
+015800******************************************************************
+015900 2900-READ-CFIN.
+016000     READ CFIN
+016100         AT END
+016200             SET WS-EOF TO TRUE
+016300     END-READ.
+016400 2900-EXIT.
+016500     EXIT.
+016600*
+016700******************************************************************
+016800*    8000-TERMINATE - WRITE THE GRAND-TOTAL LINE, DISPLAY RUN
+016900*    TOTALS, AND CLOSE ALL FILES.
+017000******************************************************************
+017100 8000-TERMINATE.
+017200     PERFORM 8100-WRITE-GRAND-TOTAL THRU 8100-EXIT
+017300     DISPLAY 'CHARFREQ RECORDS PROCESSED : ' WS-RECORD-CNT
+017350     DISPLAY 'CHARFREQ GRAND TOTAL CHARS : ' WS-GRAND-TOTCHAR
+017400     DISPLAY 'CHARFREQ GRAND TOTAL COUNT : ' WS-GRAND-TALLY
+017500     CLOSE CFIN
+017600     CLOSE CFOUT.
+017700 8000-EXIT.
+017800     EXIT.
+017900*
+018000 8100-WRITE-GRAND-TOTAL.
+018100     MOVE SPACES             TO CF-OUT-RECORD
+018200     SET CF-OUT-TYPE-TOTAL   TO TRUE
+018300     MOVE WS-RECORD-CNT      TO CF-OUT-SEQ
+018350     MOVE WS-GRAND-TOTCHAR   TO CF-OUT-TOTCHAR
+018400     MOVE WS-TARGET-CHAR     TO CF-OUT-CHAR
+018500     MOVE WS-GRAND-TALLY     TO CF-OUT-COUNT
+018600     WRITE CF-OUT-RECORD.
+018700 8100-EXIT.
+018800     EXIT.
