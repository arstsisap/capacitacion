@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    CMDLIST.CPY
+000300*    MAINTAINED ALLOW-LIST OF SHELL COMMANDS THE OPERATOR LOOP
+000400*    IN SYSCMD MAY PASS TO CALL "SYSTEM". ADD NEW ENTRIES HERE
+000500*    ONLY AFTER SECURITY SIGN-OFF - THIS TABLE IS THE ONLY GATE
+000600*    BETWEEN THE CONSOLE AND AN OPEN SHELL.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    2026-08-09  RJH  INITIAL VERSION.
+000950*    2026-08-09  RJH  REMOVED THE 'DONE' ENTRY - THE OPERATOR LOOP
+000960*                     INTERCEPTS 'DONE' BEFORE VALIDATION EVER
+000970*                     SEES IT, SO IT NEVER REACHED THIS TABLE.
+001000******************************************************************
+001100 01  WS-CMD-ALLOW-VALUES.
+001300     05  FILLER                      PIC X(20) VALUE 'LS'.
+001400     05  FILLER                      PIC X(20) VALUE 'PWD'.
+001500     05  FILLER                      PIC X(20) VALUE 'DATE'.
+001600     05  FILLER                      PIC X(20) VALUE 'DF -H'.
+001700     05  FILLER                      PIC X(20) VALUE 'WHOAMI'.
+001800     05  FILLER                      PIC X(20) VALUE 'HOSTNAME'.
+001900     05  FILLER                      PIC X(20) VALUE 'UPTIME'.
+002000 01  WS-CMD-ALLOW-TABLE REDEFINES WS-CMD-ALLOW-VALUES.
+002100     05  WS-CMD-ALLOW-ENTRY          PIC X(20) OCCURS 7 TIMES.
