@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    EXCPREC.CPY
+000300*    SHARED EXCEPTION-RECORD LAYOUT WRITTEN BY STRINGHANDLE TO
+000400*    ITS TRUNCATION-EXCEPTION AND RECONCILIATION-EXCEPTION
+000500*    FILES. THE CALLING PROGRAM COPIES THIS WITH REPLACING TO
+000600*    GIVE EACH FD ITS OWN RECORD NAME.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    2026-08-09  RJH  INITIAL VERSION.
+001000******************************************************************
+001100 01  EXCP-RECORD.
+001200     05  EXCP-TYPE                   PIC X(06).
+001300         88  EXCP-TYPE-TRUNC             VALUE 'TRUNC '.
+001400         88  EXCP-TYPE-RECON             VALUE 'RECON '.
+001500     05  EXCP-SEQ-NBR                PIC 9(07).
+001600     05  EXCP-FIELD-1                PIC X(25).
+001700     05  EXCP-FIELD-2                PIC X(25).
+001800     05  EXCP-FIELD-3                PIC X(25).
+001900     05  EXCP-REASON                 PIC X(30).
