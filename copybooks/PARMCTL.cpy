@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    PARMCTL.CPY
+000300*    PARAMETER CONTROL RECORD - READ ONCE AT STEP START BY
+000400*    STRINGHANDLE AND CHARFREQ. SUPPLIES THE CHARACTER TO BE
+000500*    TALLIED BY THE INSPECT LOGIC AND THE DSN OF THE
+000600*    TRUNCATION-EXCEPTION FILE FOR THE OPERATOR RUN LOG.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    2026-08-09  RJH  INITIAL VERSION.
+000950*    2026-08-09  RJH  RENAMED THE FD-LEVEL RECORD FROM
+000960*                     WS-PARM-RECORD TO PARM-RECORD - THE WS-
+000970*                     PREFIX IS RESERVED FOR WORKING-STORAGE
+000980*                     ITEMS ELSEWHERE IN THIS CHANGE SET.
+000990*    2026-08-09  RJH  RENAMED THE ELEMENTARY ITEMS TOO
+000991*                     (WS-PARM-TARGET-CHAR/WS-PARM-TRUNC-DSN TO
+000992*                     PARM-TARGET-CHAR/PARM-TRUNC-DSN) - THE
+000993*                     PRIOR CHANGE ONLY RENAMED THE 01-LEVEL
+000994*                     GROUP AND LEFT THESE STILL WS-PREFIXED.
+001000******************************************************************
+001100 01  PARM-RECORD.
+001200     05  PARM-TARGET-CHAR         PIC X(01).
+001300     05  PARM-TRUNC-DSN           PIC X(44).
+001400     05  FILLER                      PIC X(35).
