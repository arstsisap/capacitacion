@@ -0,0 +1,39 @@
+000100******************************************************************
+000200*    RETXLAT.CPY
+000300*    TRANSLATION TABLE FOR THE HIGH-ORDER BYTE RETURNED BY
+000400*    CALL "SYSTEM" - MAPS COMMON SHELL EXIT CODES TO A
+000500*    PLAIN-LANGUAGE MESSAGE FOR THE OPERATOR CONSOLE AND THE
+000600*    AUDIT LOG.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    2026-08-09  RJH  INITIAL VERSION.
+001000******************************************************************
+001100 01  WS-RETXLAT-VALUES.
+001200     05  FILLER                      PIC X(3)  VALUE '000'.
+001300     05  FILLER                      PIC X(40) VALUE
+001400         'COMMAND COMPLETED SUCCESSFULLY'.
+001500     05  FILLER                      PIC X(3)  VALUE '001'.
+001600     05  FILLER                      PIC X(40) VALUE
+001700         'GENERAL ERROR'.
+001800     05  FILLER                      PIC X(3)  VALUE '002'.
+001900     05  FILLER                      PIC X(40) VALUE
+002000         'MISUSE OF SHELL BUILT-IN COMMAND'.
+002100     05  FILLER                      PIC X(3)  VALUE '126'.
+002200     05  FILLER                      PIC X(40) VALUE
+002300         'PERMISSION DENIED OR NOT EXECUTABLE'.
+002400     05  FILLER                      PIC X(3)  VALUE '127'.
+002500     05  FILLER                      PIC X(40) VALUE
+002600         'COMMAND NOT FOUND'.
+002700     05  FILLER                      PIC X(3)  VALUE '130'.
+002800     05  FILLER                      PIC X(40) VALUE
+002900         'TERMINATED BY OPERATOR (CTRL-C / SIGINT)'.
+003000     05  FILLER                      PIC X(3)  VALUE '137'.
+003100     05  FILLER                      PIC X(40) VALUE
+003200         'KILLED (SIGKILL)'.
+003300     05  FILLER                      PIC X(3)  VALUE '139'.
+003400     05  FILLER                      PIC X(40) VALUE
+003500         'SEGMENTATION FAULT (SIGSEGV)'.
+003600 01  WS-RETXLAT-TABLE REDEFINES WS-RETXLAT-VALUES.
+003700     05  WS-RETXLAT-ENTRY OCCURS 8 TIMES.
+003800         10  WS-RETXLAT-CODE         PIC X(3).
+003900         10  WS-RETXLAT-MSG          PIC X(40).
